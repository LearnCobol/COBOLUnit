@@ -0,0 +1,63 @@
+000010*>
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CBUU0001.
+000040*>    CBU-RESULTS-WRITER - internal utility CALLed by the assert
+000050*>    verbs (never directly by a suite) to append one row to the
+000060*>    RESULTS audit trail: assert-name, expected, actual and
+000070*>    PASS/FAIL. The file is truncated the first time it is
+000080*>    written in a run (tracked via CBU-RESULTS-STARTED in
+000090*>    CBU-ctx) and appended to afterwards, so one run - whether
+000100*>    it is a single suite or the whole CBUDRV01 fleet - produces
+000110*>    one RESULTS file.
+000120 ENVIRONMENT    DIVISION.
+000130 CONFIGURATION  SECTION.
+000140 INPUT-OUTPUT   SECTION.
+000150 FILE-CONTROL.
+000160     SELECT RESULTS-FILE ASSIGN TO "RESULTS.dat"
+000170         ORGANIZATION IS LINE SEQUENTIAL
+000180         FILE STATUS IS WS-RESULTS-STATUS.
+000190 DATA DIVISION.
+000200 FILE SECTION.
+000210 FD  RESULTS-FILE.
+000220 01  RESULTS-REC.
+000230     05 RESULTS-ASSERT-NAME  PIC X(20).
+000240     05 FILLER               PIC X VALUE SPACE.
+000250     05 RESULTS-EXPECTED     PIC X(20).
+000260     05 FILLER               PIC X VALUE SPACE.
+000270     05 RESULTS-ACTUAL       PIC X(20).
+000280     05 FILLER               PIC X VALUE SPACE.
+000290     05 RESULTS-PASS-FAIL    PIC X(4).
+000300 WORKING-STORAGE SECTION.
+000310  01 WS-RESULTS-STATUS PIC XX.
+000315     88 WS-RESULTS-OK VALUE "00".
+000320 LINKAGE SECTION.
+000330  COPY CBUC0001.
+000340  01 L-ASSERT-NAME PIC X(20).
+000350  01 L-EXPECTED PIC X(20).
+000360  01 L-ACTUAL PIC X(20).
+000370  01 L-PASS-FAIL PIC X(4).
+000380 PROCEDURE DIVISION USING CBU-ctx L-ASSERT-NAME L-EXPECTED
+000390                          L-ACTUAL L-PASS-FAIL.
+000400 0000-MAIN.
+000410     IF CBU-RESULTS-STARTED
+000420         OPEN EXTEND RESULTS-FILE
+000422         IF NOT WS-RESULTS-OK
+000424             DISPLAY "CBUU0001: RESULTS.dat MISSING OR UNREADABLE"
+000426                 " (STATUS " WS-RESULTS-STATUS ") ON APPEND - "
+000428                 "RECREATING IT; PRIOR ROWS FROM THIS RUN ARE "
+000430                 "LOST"
+000432             OPEN OUTPUT RESULTS-FILE
+000434         END-IF
+000440     ELSE
+000450         OPEN OUTPUT RESULTS-FILE
+000460         SET CBU-RESULTS-STARTED TO TRUE
+000462     END-IF.
+000465     MOVE SPACES TO RESULTS-REC.
+000470     MOVE L-ASSERT-NAME TO RESULTS-ASSERT-NAME.
+000480     MOVE L-EXPECTED TO RESULTS-EXPECTED.
+000490     MOVE L-ACTUAL TO RESULTS-ACTUAL.
+000500     MOVE L-PASS-FAIL TO RESULTS-PASS-FAIL.
+000510     WRITE RESULTS-REC.
+000520     CLOSE RESULTS-FILE.
+000530     GOBACK.
+000540 END PROGRAM CBUU0001.
