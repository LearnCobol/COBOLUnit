@@ -0,0 +1,44 @@
+000010*>
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CBUA0004.
+000040*>    Implements CBU-assert-nb3-in-range (bound in CBUC0002):
+000050*>    passes when a PIC 99 actual value falls between a low and
+000060*>    high bound, inclusive, for calculations that are only
+000070*>    guaranteed to land within a tolerance band.
+000080 ENVIRONMENT    DIVISION.
+000090 CONFIGURATION  SECTION.
+000100 DATA DIVISION.
+000110 WORKING-STORAGE SECTION.
+000120  01 WS-PASS-FAIL PIC X(4).
+000130  01 WS-RANGE-DISP PIC X(20).
+000140  01 WS-ACTUAL-DISP PIC X(20).
+000150 LINKAGE SECTION.
+000160  COPY CBUC0001.
+000170  01 L-ASSERT-NAME PIC X(20).
+000180  01 L-LOW PIC 99.
+000190  01 L-HIGH PIC 99.
+000200  01 L-ACTUAL PIC 99.
+000210 PROCEDURE DIVISION USING CBU-ctx L-ASSERT-NAME L-LOW L-HIGH
+000220                          L-ACTUAL.
+000230 0000-MAIN.
+000240     IF L-ACTUAL >= L-LOW AND L-ACTUAL <= L-HIGH
+000250         MOVE "PASS" TO WS-PASS-FAIL
+000260         SET CBU-LAST-PASSED TO TRUE
+000270         ADD 1 TO CBU-PASS-COUNT
+000280     ELSE
+000290         MOVE "FAIL" TO WS-PASS-FAIL
+000300         SET CBU-LAST-FAILED TO TRUE
+000310         ADD 1 TO CBU-FAIL-COUNT
+000320     END-IF.
+000330     DISPLAY WS-PASS-FAIL " " L-ASSERT-NAME
+000340         " RANGE=" L-LOW "-" L-HIGH " ACTUAL=" L-ACTUAL.
+000350     MOVE SPACES TO WS-RANGE-DISP.
+000355     STRING L-LOW DELIMITED BY SIZE
+000360         "-" DELIMITED BY SIZE
+000370         L-HIGH DELIMITED BY SIZE
+000380         INTO WS-RANGE-DISP.
+000390     MOVE L-ACTUAL TO WS-ACTUAL-DISP.
+000400     CALL "CBUU0001" USING CBU-ctx L-ASSERT-NAME WS-RANGE-DISP
+000410         WS-ACTUAL-DISP WS-PASS-FAIL.
+000420     GOBACK.
+000430 END PROGRAM CBUA0004.
