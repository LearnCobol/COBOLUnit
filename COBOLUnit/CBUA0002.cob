@@ -0,0 +1,35 @@
+000010*>
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CBUA0002.
+000040*>    Implements CBU-assert-alpha-equals (bound in CBUC0002):
+000050*>    compares two PIC X fields for equality and records the
+000060*>    result in CBU-ctx, the same way CBUA0001 does for PIC 99
+000070*>    fields.
+000080 ENVIRONMENT    DIVISION.
+000090 CONFIGURATION  SECTION.
+000100 DATA DIVISION.
+000110 WORKING-STORAGE SECTION.
+000120  01 WS-PASS-FAIL PIC X(4).
+000130 LINKAGE SECTION.
+000140  COPY CBUC0001.
+000150  01 L-ASSERT-NAME PIC X(20).
+000160  01 L-EXPECTED PIC X(20).
+000170  01 L-ACTUAL PIC X(20).
+000180 PROCEDURE DIVISION USING CBU-ctx L-ASSERT-NAME L-EXPECTED
+000190                          L-ACTUAL.
+000200 0000-MAIN.
+000210     IF L-EXPECTED = L-ACTUAL
+000220         MOVE "PASS" TO WS-PASS-FAIL
+000230         SET CBU-LAST-PASSED TO TRUE
+000240         ADD 1 TO CBU-PASS-COUNT
+000250     ELSE
+000260         MOVE "FAIL" TO WS-PASS-FAIL
+000270         SET CBU-LAST-FAILED TO TRUE
+000280         ADD 1 TO CBU-FAIL-COUNT
+000290     END-IF.
+000300     DISPLAY WS-PASS-FAIL " " L-ASSERT-NAME
+000310         " EXPECTED=" L-EXPECTED " ACTUAL=" L-ACTUAL.
+000320     CALL "CBUU0001" USING CBU-ctx L-ASSERT-NAME L-EXPECTED
+000330         L-ACTUAL WS-PASS-FAIL.
+000340     GOBACK.
+000350 END PROGRAM CBUA0002.
