@@ -0,0 +1,27 @@
+000010*>
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CBUU0003.
+000040*>    CBU-COVERAGE-SUMMARY - CALLed by a suite (or the driver) at
+000050*>    the end of a run to DISPLAY every PROGRAM/PARAGRAPH pair
+000060*>    recorded in CBU-ctx's coverage table and how many times it
+000070*>    was hit, so management can see which branches of a program
+000080*>    under test the regression suite actually exercises.
+000090 ENVIRONMENT    DIVISION.
+000100 CONFIGURATION  SECTION.
+000110 DATA DIVISION.
+000120 WORKING-STORAGE SECTION.
+000130  01 WS-IDX PIC 9(4).
+000140 LINKAGE SECTION.
+000150  COPY CBUC0001.
+000160 PROCEDURE DIVISION USING CBU-ctx.
+000170 0000-MAIN.
+000180     DISPLAY "COVERAGE SUMMARY (" CBU-COVERAGE-COUNT
+000190         " PARAGRAPH(S) HIT)".
+000200     PERFORM VARYING WS-IDX FROM 1 BY 1
+000210             UNTIL WS-IDX > CBU-COVERAGE-COUNT
+000220         DISPLAY "  " CBU-COVERAGE-PROGRAM (WS-IDX) "."
+000230             CBU-COVERAGE-PARAGRAPH (WS-IDX) " HITS="
+000240             CBU-COVERAGE-HITS (WS-IDX)
+000250     END-PERFORM.
+000260     GOBACK.
+000270 END PROGRAM CBUU0003.
