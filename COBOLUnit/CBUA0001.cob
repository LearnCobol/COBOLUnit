@@ -0,0 +1,38 @@
+000010*>
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CBUA0001.
+000040*>    Implements CBU-assert-nb3-equals (bound in CBUC0002):
+000050*>    compares two PIC 99 fields for equality and records the
+000060*>    result in CBU-ctx.
+000070 ENVIRONMENT    DIVISION.
+000080 CONFIGURATION  SECTION.
+000090 DATA DIVISION.
+000100 WORKING-STORAGE SECTION.
+000110  01 WS-PASS-FAIL PIC X(4).
+000115  01 WS-EXPECTED-DISP PIC X(20).
+000116  01 WS-ACTUAL-DISP PIC X(20).
+000120 LINKAGE SECTION.
+000130  COPY CBUC0001.
+000140  01 L-ASSERT-NAME PIC X(20).
+000150  01 L-EXPECTED PIC 99.
+000160  01 L-ACTUAL PIC 99.
+000170 PROCEDURE DIVISION USING CBU-ctx L-ASSERT-NAME L-EXPECTED
+000180                          L-ACTUAL.
+000190 0000-MAIN.
+000200     IF L-EXPECTED = L-ACTUAL
+000210         MOVE "PASS" TO WS-PASS-FAIL
+000220         SET CBU-LAST-PASSED TO TRUE
+000230         ADD 1 TO CBU-PASS-COUNT
+000240     ELSE
+000250         MOVE "FAIL" TO WS-PASS-FAIL
+000260         SET CBU-LAST-FAILED TO TRUE
+000270         ADD 1 TO CBU-FAIL-COUNT
+000280     END-IF.
+000290     DISPLAY WS-PASS-FAIL " " L-ASSERT-NAME
+000300         " EXPECTED=" L-EXPECTED " ACTUAL=" L-ACTUAL.
+000305     MOVE L-EXPECTED TO WS-EXPECTED-DISP.
+000306     MOVE L-ACTUAL TO WS-ACTUAL-DISP.
+000307     CALL "CBUU0001" USING CBU-ctx L-ASSERT-NAME WS-EXPECTED-DISP
+000308         WS-ACTUAL-DISP WS-PASS-FAIL.
+000310     GOBACK.
+000320 END PROGRAM CBUA0001.
