@@ -0,0 +1,47 @@
+000010*>
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CBUU0002.
+000040*>    CBU-RECORD-COVERAGE - internal utility CALLed by a program
+000050*>    under test (e.g. SAMPLE03) as it enters each paragraph, so
+000060*>    the regression run can show which branches were actually
+000070*>    exercised. Finds the PROGRAM/PARAGRAPH pair in CBU-ctx's
+000080*>    coverage table and bumps its hit count, adding a new entry
+000090*>    the first time that pair is seen.
+000100 ENVIRONMENT    DIVISION.
+000110 CONFIGURATION  SECTION.
+000120 DATA DIVISION.
+000130 WORKING-STORAGE SECTION.
+000140  01 WS-FOUND-SWITCH PIC X VALUE "N".
+000150     88 WS-FOUND VALUE "Y".
+000160  01 WS-IDX PIC 9(4).
+000170 LINKAGE SECTION.
+000180  COPY CBUC0001.
+000190  01 L-PROGRAM PIC X(8).
+000200  01 L-PARAGRAPH PIC X(30).
+000210 PROCEDURE DIVISION USING CBU-ctx L-PROGRAM L-PARAGRAPH.
+000220 0000-MAIN.
+000230     SET WS-FOUND-SWITCH TO "N".
+000240     PERFORM VARYING WS-IDX FROM 1 BY 1
+000250             UNTIL WS-IDX > CBU-COVERAGE-COUNT
+000260         IF CBU-COVERAGE-PROGRAM (WS-IDX) = L-PROGRAM
+000270             AND CBU-COVERAGE-PARAGRAPH (WS-IDX) = L-PARAGRAPH
+000280             ADD 1 TO CBU-COVERAGE-HITS (WS-IDX)
+000290             SET WS-FOUND TO TRUE
+000300         END-IF
+000310     END-PERFORM.
+000320     IF NOT WS-FOUND
+000330         IF CBU-COVERAGE-COUNT < 50
+000340             ADD 1 TO CBU-COVERAGE-COUNT
+000350             MOVE L-PROGRAM
+000360                 TO CBU-COVERAGE-PROGRAM (CBU-COVERAGE-COUNT)
+000370             MOVE L-PARAGRAPH
+000380                 TO CBU-COVERAGE-PARAGRAPH (CBU-COVERAGE-COUNT)
+000390             MOVE 1 TO CBU-COVERAGE-HITS (CBU-COVERAGE-COUNT)
+000400         ELSE
+000410             DISPLAY "CBUU0002: COVERAGE TABLE FULL (50 ENTRIES) "
+000420                 "- DROPPING " L-PROGRAM "." L-PARAGRAPH
+000430                 " - COVERAGE SUMMARY IS INCOMPLETE"
+000440         END-IF
+000450     END-IF.
+000400     GOBACK.
+000410 END PROGRAM CBUU0002.
