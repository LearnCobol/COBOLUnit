@@ -0,0 +1,205 @@
+000010*>
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CBUDRV01.
+000040*>    Regression driver: reads the SUITELIST QSAM file (one
+000050*>    TSxxxxxx PROGRAM-ID per record), CALLs each suite in turn
+000060*>    off one shared CBU-ctx, and rolls up pass/fail totals so a
+000070*>    nightly job can run the whole fleet in a single step. New
+000080*>    suites are picked up by appending a record to SUITELIST -
+000090*>    no recompile needed.
+000095*>    At the end of the run RETURN-CODE is set to 0 if every
+000096*>    assertion passed, 1 if any suite had a failure, or 2 if the
+000097*>    run could not be trusted at all (SUITELIST couldn't be
+000098*>    opened, a restart's checkpoint named a suite that is no
+000099*>    longer in SUITELIST, or nothing actually ran) - so a
+000100*>    scheduler step can branch on the job's outcome without
+000101*>    parsing DISPLAY output, and a bad run never looks the same
+000102*>    as a clean one.
+000103*>    CBUCKPT.dat is this run's checkpoint: after every suite
+000104*>    finishes, its name is written there. If the job is resubmitted
+000105*>    while a checkpoint naming an earlier suite is still on disk,
+000106*>    SUITELIST entries up through that suite are skipped so the run
+000107*>    resumes with the next one instead of repeating completed work.
+000108*>    On a restart CBU-RESULTS-STARTED is forced on up front so the
+000109*>    resumed suites' assertions are appended to the prior, partial
+000110*>    RESULTS.dat instead of truncating away the earlier suites'
+000111*>    audit rows. A run that reaches the end of SUITELIST with every
+000112*>    checkpointed suite accounted for clears the checkpoint, so the
+000113*>    next submission starts from the top again - but only when every
+000114*>    suite in the run passed. The checkpoint only advances past a
+000115*>    suite that actually passed, and the first suite failure in a
+000116*>    run freezes it where it stands (the end-of-run "COMPLETE" reset
+000117*>    is skipped too), so a later suite's success can't leapfrog the
+000118*>    checkpoint past the failure and skip it on the next
+000119*>    resubmission - that failed suite and everything after it
+000120*>    simply re-run next time. If a checkpoint names a suite that IS
+000121*>    found in SUITELIST but nothing is left to run after it (the
+000122*>    common case of resubmitting a job that already finished
+000123*>    cleanly), that is treated as an already-complete run - RC 0,
+000124*>    checkpoint rolled to "COMPLETE" - not as the untrustworthy
+000125*>    "nothing was verified" case, which is reserved for a
+000126*>    checkpoint that never matched any SUITELIST entry at all.
+000120 ENVIRONMENT    DIVISION.
+000130 CONFIGURATION  SECTION.
+000140 INPUT-OUTPUT   SECTION.
+000150 FILE-CONTROL.
+000160     SELECT SUITE-LIST-FILE ASSIGN TO "SUITELIST.dat"
+000170         ORGANIZATION IS LINE SEQUENTIAL
+000180         FILE STATUS IS WS-SUITE-LIST-STATUS.
+000190     SELECT CHECKPOINT-FILE ASSIGN TO "CBUCKPT.dat"
+000200         ORGANIZATION IS LINE SEQUENTIAL
+000210         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000220 DATA DIVISION.
+000230 FILE SECTION.
+000240 FD  SUITE-LIST-FILE.
+000250 01  SUITE-LIST-REC PIC X(8).
+000260 FD  CHECKPOINT-FILE.
+000270 01  CHECKPOINT-REC PIC X(8).
+000280 WORKING-STORAGE SECTION.
+000290  COPY CBUC0001.
+000300  COPY CBUC0002.
+000310  01 WS-SUITE-LIST-STATUS PIC XX.
+000320     88 WS-SUITE-LIST-OK      VALUE "00".
+000330  01 WS-CHECKPOINT-STATUS PIC XX.
+000340     88 WS-CHECKPOINT-OK      VALUE "00".
+000350  01 WS-EOF-SWITCH PIC X VALUE "N".
+000360     88 WS-AT-EOF VALUE "Y".
+000370  01 WS-SKIP-SWITCH PIC X VALUE "N".
+000380     88 WS-SKIPPING-SUITES VALUE "Y".
+000390  01 WS-SUITE-NAME PIC X(8).
+000400  01 WS-LAST-SUITE PIC X(8) VALUE SPACES.
+000410  01 WS-BEFORE-PASS PIC 9(9) COMP.
+000420  01 WS-BEFORE-FAIL PIC 9(9) COMP.
+000430  01 WS-SUITE-PASS PIC 9(9) COMP.
+000440  01 WS-SUITE-FAIL PIC 9(9) COMP.
+000450  01 WS-TOTAL-COUNT PIC 9(9) COMP.
+000460  01 WS-SUITES-RUN-COUNT PIC 9(9) COMP VALUE 0.
+000465  01 WS-CKPT-FROZEN-SWITCH PIC X VALUE "N".
+000466     88 WS-CKPT-FROZEN VALUE "Y".
+000467  01 WS-CKPT-MATCHED-SWITCH PIC X VALUE "N".
+000468     88 WS-CKPT-MATCHED VALUE "Y".
+000470 PROCEDURE DIVISION.
+000480 0000-MAIN.
+000490     INITIALIZE CBU-ctx.
+000500     PERFORM 0500-LOAD-CHECKPOINT.
+000510     OPEN INPUT SUITE-LIST-FILE.
+000520     IF NOT WS-SUITE-LIST-OK
+000530         DISPLAY "CBUDRV01: UNABLE TO OPEN SUITELIST.dat - FILE "
+000540             "STATUS " WS-SUITE-LIST-STATUS
+000550         MOVE 2 TO RETURN-CODE
+000560         GOBACK
+000570     END-IF.
+000580     PERFORM UNTIL WS-AT-EOF
+000590         READ SUITE-LIST-FILE INTO WS-SUITE-NAME
+000600             AT END SET WS-AT-EOF TO TRUE
+000610             NOT AT END PERFORM 1000-RUN-SUITE
+000620         END-READ
+000630     END-PERFORM.
+000640     CLOSE SUITE-LIST-FILE.
+000650     IF WS-SKIPPING-SUITES
+000660         DISPLAY "CBUDRV01: CHECKPOINTED SUITE " WS-LAST-SUITE
+000670             " WAS NOT FOUND IN SUITELIST.dat - CHECKPOINT IS "
+000680             "STALE, INVESTIGATE BEFORE RESUBMITTING"
+000690         MOVE 2 TO RETURN-CODE
+000700     ELSE
+000710         IF WS-SUITES-RUN-COUNT = 0
+000712             IF WS-CKPT-MATCHED
+000714                 DISPLAY "CBUDRV01: CHECKPOINT ALREADY COVERS"
+000716                     " ALL OF SUITELIST.dat - NOTHING NEW TO "
+000717                     "VERIFY"
+000718                 MOVE 0 TO RETURN-CODE
+000719                 PERFORM 9600-CLEAR-CHECKPOINT
+000720             ELSE
+000721                 DISPLAY "CBUDRV01: NO SUITES WERE EXECUTED THIS "
+000722                     "RUN - NOTHING WAS VERIFIED"
+000723                 MOVE 2 TO RETURN-CODE
+000724             END-IF
+000750         ELSE
+000760             PERFORM 9000-SUMMARY
+000765             IF NOT WS-CKPT-FROZEN
+000770                 PERFORM 9600-CLEAR-CHECKPOINT
+000775             END-IF
+000780         END-IF
+000790     END-IF.
+000800     GOBACK.
+000810 0500-LOAD-CHECKPOINT.
+000820     OPEN INPUT CHECKPOINT-FILE.
+000830     IF WS-CHECKPOINT-OK
+000840         READ CHECKPOINT-FILE INTO WS-LAST-SUITE
+000850             AT END MOVE SPACES TO WS-LAST-SUITE
+000860         END-READ
+000870         CLOSE CHECKPOINT-FILE
+000880         IF WS-LAST-SUITE NOT = SPACES
+000890                 AND WS-LAST-SUITE NOT = "COMPLETE"
+000900             SET WS-SKIPPING-SUITES TO TRUE
+000910             SET CBU-RESULTS-STARTED TO TRUE
+000920             DISPLAY "RESTART: RESUMING AFTER CHECKPOINTED SUITE "
+000930                 WS-LAST-SUITE
+000940         END-IF
+000950     END-IF.
+000960 1000-RUN-SUITE.
+000970     IF WS-SKIPPING-SUITES
+000980         PERFORM 1100-CHECK-SKIP
+000990     ELSE
+001000         PERFORM 1700-EXECUTE-SUITE
+001010     END-IF.
+001020 1100-CHECK-SKIP.
+001030     DISPLAY "SUITE " WS-SUITE-NAME " SKIPPED (ALREADY COMPLETE)".
+001040     IF WS-SUITE-NAME = WS-LAST-SUITE
+001050         MOVE "N" TO WS-SKIP-SWITCH
+001055         SET WS-CKPT-MATCHED TO TRUE
+001060     END-IF.
+001070 1700-EXECUTE-SUITE.
+001080     ADD 1 TO WS-SUITES-RUN-COUNT.
+001090     MOVE CBU-PASS-COUNT TO WS-BEFORE-PASS.
+001100     MOVE CBU-FAIL-COUNT TO WS-BEFORE-FAIL.
+001110     CALL WS-SUITE-NAME USING CBU-ctx.
+001120     COMPUTE WS-SUITE-PASS = CBU-PASS-COUNT - WS-BEFORE-PASS.
+001130     COMPUTE WS-SUITE-FAIL = CBU-FAIL-COUNT - WS-BEFORE-FAIL.
+001140     DISPLAY "SUITE " WS-SUITE-NAME " PASS=" WS-SUITE-PASS
+001150         " FAIL=" WS-SUITE-FAIL.
+001155     IF WS-SUITE-FAIL = 0
+001156         IF NOT WS-CKPT-FROZEN
+001157             PERFORM 1800-SAVE-CHECKPOINT
+001158         END-IF
+001159     ELSE
+001160         SET WS-CKPT-FROZEN TO TRUE
+001161         DISPLAY "SUITE " WS-SUITE-NAME " FAILED - CHECKPOINT NOT"
+001162             " ADVANCED - IT AND ANY LATER SUITES RE-RUN ON "
+001163             "RESUBMISSION"
+001164     END-IF.
+001170 1800-SAVE-CHECKPOINT.
+001180     OPEN OUTPUT CHECKPOINT-FILE.
+001182     IF NOT WS-CHECKPOINT-OK
+001184         DISPLAY "CBUDRV01: UNABLE TO WRITE CBUCKPT.dat - FILE "
+001186             "STATUS " WS-CHECKPOINT-STATUS " - A RESTART WILL "
+001188             "NOT RESUME FROM THIS SUITE"
+001190     ELSE
+001192         MOVE WS-SUITE-NAME TO CHECKPOINT-REC
+001194         WRITE CHECKPOINT-REC
+001196         CLOSE CHECKPOINT-FILE
+001198     END-IF.
+001220 9000-SUMMARY.
+001230     CALL CBU-coverage-summary USING CBU-ctx.
+001240     DISPLAY "REGRESSION COMPLETE: " CBU-PASS-COUNT
+001250         " PASSED, " CBU-FAIL-COUNT " FAILED".
+001260     COMPUTE WS-TOTAL-COUNT = CBU-PASS-COUNT + CBU-FAIL-COUNT.
+001270     DISPLAY CBU-PASS-COUNT " OF " WS-TOTAL-COUNT
+001280         " ASSERTIONS PASSED".
+001290     IF CBU-FAIL-COUNT = 0
+001300         MOVE 0 TO RETURN-CODE
+001310     ELSE
+001320         MOVE 1 TO RETURN-CODE
+001330     END-IF.
+001340 9600-CLEAR-CHECKPOINT.
+001350     OPEN OUTPUT CHECKPOINT-FILE.
+001352     IF NOT WS-CHECKPOINT-OK
+001354         DISPLAY "CBUDRV01: UNABLE TO WRITE CBUCKPT.dat - FILE "
+001356             "STATUS " WS-CHECKPOINT-STATUS " - CHECKPOINT NOT "
+001358             "CLEARED"
+001360     ELSE
+001362         MOVE "COMPLETE" TO CHECKPOINT-REC
+001364         WRITE CHECKPOINT-REC
+001366         CLOSE CHECKPOINT-FILE
+001368     END-IF.
+001390 END PROGRAM CBUDRV01.
