@@ -0,0 +1,38 @@
+000010*>
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   CBUA0003.
+000040*>    Implements CBU-assert-nb3-not-equals (bound in CBUC0002):
+000050*>    fails when two PIC 99 fields ARE equal, the mirror image of
+000060*>    CBUA0001.
+000070 ENVIRONMENT    DIVISION.
+000080 CONFIGURATION  SECTION.
+000090 DATA DIVISION.
+000100 WORKING-STORAGE SECTION.
+000110  01 WS-PASS-FAIL PIC X(4).
+000115  01 WS-EXPECTED-DISP PIC X(20).
+000116  01 WS-ACTUAL-DISP PIC X(20).
+000120 LINKAGE SECTION.
+000130  COPY CBUC0001.
+000140  01 L-ASSERT-NAME PIC X(20).
+000150  01 L-NOT-EXPECTED PIC 99.
+000160  01 L-ACTUAL PIC 99.
+000170 PROCEDURE DIVISION USING CBU-ctx L-ASSERT-NAME L-NOT-EXPECTED
+000180                          L-ACTUAL.
+000190 0000-MAIN.
+000200     IF L-NOT-EXPECTED NOT = L-ACTUAL
+000210         MOVE "PASS" TO WS-PASS-FAIL
+000220         SET CBU-LAST-PASSED TO TRUE
+000230         ADD 1 TO CBU-PASS-COUNT
+000240     ELSE
+000250         MOVE "FAIL" TO WS-PASS-FAIL
+000260         SET CBU-LAST-FAILED TO TRUE
+000270         ADD 1 TO CBU-FAIL-COUNT
+000280     END-IF.
+000290     DISPLAY WS-PASS-FAIL " " L-ASSERT-NAME
+000300         " NOT-EQUAL-TO=" L-NOT-EXPECTED " ACTUAL=" L-ACTUAL.
+000310     MOVE L-NOT-EXPECTED TO WS-EXPECTED-DISP.
+000320     MOVE L-ACTUAL TO WS-ACTUAL-DISP.
+000330     CALL "CBUU0001" USING CBU-ctx L-ASSERT-NAME WS-EXPECTED-DISP
+000340         WS-ACTUAL-DISP WS-PASS-FAIL.
+000350     GOBACK.
+000360 END PROGRAM CBUA0003.
