@@ -0,0 +1,14 @@
+      *>
+      *> CBUC0002 - CBU assert verb table. COPY this into WORKING-STORAGE.
+      *> Each entry binds a friendly verb name a suite CALLs (CALL
+      *> identifier - a dynamic CALL by content of the data item) to the
+      *> actual short PROGRAM-ID that implements it, so the assertion
+      *> implementation can be swapped without recompiling every suite.
+      *>
+       01  CBU-verb-table.
+           05  CBU-assert-nb3-equals   PIC X(8) VALUE "CBUA0001".
+           05  CBU-assert-alpha-equals PIC X(8) VALUE "CBUA0002".
+           05  CBU-assert-nb3-not-equals
+                                       PIC X(8) VALUE "CBUA0003".
+           05  CBU-assert-nb3-in-range PIC X(8) VALUE "CBUA0004".
+           05  CBU-coverage-summary    PIC X(8) VALUE "CBUU0003".
