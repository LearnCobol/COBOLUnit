@@ -0,0 +1,33 @@
+      *>
+      *> CBUC0001 - CBU-ctx, the shared LINKAGE context passed between a
+      *> TSxxxxxx test suite, the CBU assert verbs (CBUC0002) and the
+      *> regression driver (CBUDRV01). COPY this into the LINKAGE SECTION
+      *> of any program that receives or passes CBU-ctx.
+      *>
+      *> Setup/teardown convention: a TSxxxxxx suite that needs to reset
+      *> state between test cases should define its own local
+      *> CBU-BEFORE-EACH and CBU-AFTER-EACH paragraphs and PERFORM them
+      *> around every CALL to the program under test (see TS000003 for
+      *> the reference implementation). These are plain suite-local
+      *> paragraphs, not something CBU-ctx or CBUC0002 dispatches for
+      *> you - GnuCOBOL 3.2 does not substitute COPY REPLACING
+      *> pseudo-text (==...==) embedded in a copybook's own library
+      *> text, which rules out sharing one generic hook body across
+      *> suites. Naming every suite's hooks CBU-BEFORE-EACH/
+      *> CBU-AFTER-EACH is the convention to follow even though nothing
+      *> enforces it mechanically.
+      *>
+       01  CBU-ctx.
+           05  CBU-PASS-COUNT          PIC 9(9) COMP.
+           05  CBU-FAIL-COUNT          PIC 9(9) COMP.
+           05  CBU-LAST-RESULT         PIC X.
+               88  CBU-LAST-PASSED         VALUE "P".
+               88  CBU-LAST-FAILED         VALUE "F".
+           05  CBU-RESULTS-STATUS      PIC X VALUE "N".
+               88  CBU-RESULTS-STARTED     VALUE "Y".
+           05  CBU-COVERAGE-AREA.
+               10  CBU-COVERAGE-COUNT      PIC 9(4) COMP VALUE 0.
+               10  CBU-COVERAGE-ENTRY OCCURS 50 TIMES.
+                   15  CBU-COVERAGE-PROGRAM    PIC X(8).
+                   15  CBU-COVERAGE-PARAGRAPH  PIC X(30).
+                   15  CBU-COVERAGE-HITS       PIC 9(7) COMP.
