@@ -0,0 +1,13 @@
+      *>
+      *> SAMPC003 - the formal SAMPLE03 calling interface (A, B, C, D
+      *> in, RES out). COPY into WORKING-STORAGE of a caller that builds
+      *> up the arguments before CALLing "SAMPLE03" USING SAMPC003-A
+      *> SAMPC003-B SAMPC003-C SAMPC003-D SAMPC003-RES, and COPY into
+      *> SAMPLE03's own LINKAGE SECTION so both sides share one
+      *> definition of the argument layout.
+      *>
+       01  SAMPC003-A                  PIC 99.
+       01  SAMPC003-B                  PIC 99.
+       01  SAMPC003-C                  PIC 99.
+       01  SAMPC003-D                  PIC 99.
+       01  SAMPC003-RES                PIC 99.
