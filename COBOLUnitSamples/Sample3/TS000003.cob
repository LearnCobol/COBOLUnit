@@ -1,29 +1,74 @@
 000010*>
 000020 IDENTIFICATION DIVISION.
 000030 PROGRAM-ID.   TS000003.
-000040 ENVIRONMENT    DIVISION.
-000050 CONFIGURATION  SECTION.
-000060 DATA DIVISION.
-000070 WORKING-STORAGE SECTION.
-000072  COPY CBUC0002.
-000073  COPY SAMPC003.
-000080  01 A PIC 99.
-000081  01 B PIC 99.
-000082  01 C PIC 99.
-000083  01 D PIC 99.
-000084  01 RES PIC 99.
-000085  01 EXPECTED PIC 99.
-000086  01 assert-name PIC X(20).
-000087  LINKAGE SECTION.
-000088    COPY CBUC0001.
-000089 PROCEDURE DIVISION USING CBU-ctx.
-000090  MOVE 7 TO EXPECTED.
-000091  MOVE 2 TO A.
-000092  MOVE 2 TO B.
-000093  MOVE 2 TO C.
-000094  MOVE 5 TO D.
-000095  CALL "SAMPLE03" USING A B C D RES.
-000096  MOVE "(2,2,2,5)=7" TO assert-name.
-000097  CALL CBU-assert-nb3-equals
-000098                  USING CBU-ctx assert-name EXPECTED RES.
-000100 END PROGRAM TS000003.
+000040*>    Data-driven suite for SAMPLE03: reads one input/expected
+000050*>    combination per record from TESTCASES.dat and asserts on
+000060*>    each, so analysts add scenarios by appending a row instead
+000070*>    of editing and recompiling this program.
+000080 ENVIRONMENT    DIVISION.
+000090 CONFIGURATION  SECTION.
+000100 INPUT-OUTPUT   SECTION.
+000110 FILE-CONTROL.
+000120     SELECT TESTCASE-FILE ASSIGN TO "TESTCASES.dat"
+000130         ORGANIZATION IS LINE SEQUENTIAL
+000140         FILE STATUS IS WS-TESTCASE-STATUS.
+000150 DATA DIVISION.
+000160 FILE SECTION.
+000170 FD  TESTCASE-FILE.
+000180 01  TESTCASE-REC.
+000190     05 TC-A          PIC 99.
+000200     05 TC-B          PIC 99.
+000210     05 TC-C          PIC 99.
+000220     05 TC-D          PIC 99.
+000230     05 TC-EXPECTED   PIC 99.
+000240 WORKING-STORAGE SECTION.
+000250  COPY CBUC0002.
+000260  COPY SAMPC003.
+000270  01 WS-TESTCASE-STATUS PIC XX.
+000275     88 WS-TESTCASE-OK VALUE "00".
+000280  01 WS-EOF-SWITCH PIC X VALUE "N".
+000290     88 WS-AT-EOF VALUE "Y".
+000310  01 assert-name PIC X(20).
+000320 LINKAGE SECTION.
+000330    COPY CBUC0001.
+000340 PROCEDURE DIVISION USING CBU-ctx.
+000350 0000-MAIN.
+000360     OPEN INPUT TESTCASE-FILE.
+000365     IF NOT WS-TESTCASE-OK
+000366         DISPLAY "TS000003: UNABLE TO OPEN TESTCASES.dat - FILE "
+000367             "STATUS " WS-TESTCASE-STATUS
+000368         ADD 1 TO CBU-FAIL-COUNT
+000369         SET CBU-LAST-FAILED TO TRUE
+000370         GOBACK
+000371     END-IF.
+000380     PERFORM UNTIL WS-AT-EOF
+000390         READ TESTCASE-FILE
+000400             AT END SET WS-AT-EOF TO TRUE
+000410             NOT AT END PERFORM 1000-RUN-CASE
+000420         END-READ
+000430     END-PERFORM.
+000440     CLOSE TESTCASE-FILE.
+000450     GOBACK.
+000450 1000-RUN-CASE.
+000460     PERFORM CBU-BEFORE-EACH.
+000462     MOVE TC-A TO SAMPC003-A.
+000463     MOVE TC-B TO SAMPC003-B.
+000464     MOVE TC-C TO SAMPC003-C.
+000465     MOVE TC-D TO SAMPC003-D.
+000466     CALL "SAMPLE03" USING SAMPC003-A SAMPC003-B SAMPC003-C
+000467         SAMPC003-D SAMPC003-RES CBU-ctx.
+000470     MOVE SPACES TO assert-name.
+000480     STRING "(" TC-A "," TC-B "," TC-C "," TC-D ")="
+000490         TC-EXPECTED DELIMITED BY SIZE INTO assert-name.
+000500     CALL CBU-assert-nb3-equals USING CBU-ctx assert-name
+000510         TC-EXPECTED SAMPC003-RES.
+000515     PERFORM CBU-AFTER-EACH.
+000520*>    CBU-BEFORE-EACH/CBU-AFTER-EACH are this suite's setup/teardown
+000530*>    hooks: ordinary local paragraphs PERFORMed around every case so
+000540*>    one case's leftover state (SAMPC003-RES still holding the
+000550*>    prior case's answer) can't bleed into the next.
+000560 CBU-BEFORE-EACH.
+000570     MOVE ZERO TO SAMPC003-RES.
+000580 CBU-AFTER-EACH.
+000590     CONTINUE.
+000600 END PROGRAM TS000003.
