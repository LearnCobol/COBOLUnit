@@ -0,0 +1,50 @@
+000010*>
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.   SAMPLE03.
+000040*>    CBU-ctx is an OPTIONAL trailing argument: production callers
+000050*>    that just want the calculation omit it, while test suites
+000060*>    pass it so each paragraph entry is recorded in CBU-ctx's
+000070*>    coverage table (CBUU0002). The A/B/C/D/RES arguments come
+000080*>    from SAMPC003, the formal calling interface shared with
+000090*>    callers - see that copybook for the convention.
+000100 ENVIRONMENT    DIVISION.
+000110 CONFIGURATION  SECTION.
+000120 DATA DIVISION.
+000130 WORKING-STORAGE SECTION.
+000140  01 WS-DELTA PIC S99.
+000150  01 WS-PROGRAM-NAME PIC X(8) VALUE "SAMPLE03".
+000160  01 WS-PARAGRAPH-NAME PIC X(30).
+000170 LINKAGE SECTION.
+000180  COPY SAMPC003.
+000190  COPY CBUC0001.
+000200 PROCEDURE DIVISION USING SAMPC003-A SAMPC003-B SAMPC003-C
+000210                          SAMPC003-D SAMPC003-RES
+000220                          OPTIONAL CBU-ctx.
+000230 0000-MAIN.
+000240     MOVE "0000-MAIN" TO WS-PARAGRAPH-NAME.
+000250     PERFORM 8000-TRACK-COVERAGE.
+000260     PERFORM 1000-COMPUTE-DELTA.
+000270     IF WS-DELTA IS POSITIVE OR WS-DELTA IS ZERO
+000280         PERFORM 2000-COMBINE-NON-NEGATIVE
+000290     ELSE
+000300         PERFORM 3000-COMBINE-NEGATIVE
+000310     END-IF.
+000320     GOBACK.
+000330 1000-COMPUTE-DELTA.
+000340     MOVE "1000-COMPUTE-DELTA" TO WS-PARAGRAPH-NAME.
+000350     PERFORM 8000-TRACK-COVERAGE.
+000360     COMPUTE WS-DELTA = SAMPC003-D - SAMPC003-C.
+000370 2000-COMBINE-NON-NEGATIVE.
+000380     MOVE "2000-COMBINE-NON-NEGATIVE" TO WS-PARAGRAPH-NAME.
+000390     PERFORM 8000-TRACK-COVERAGE.
+000400     COMPUTE SAMPC003-RES = SAMPC003-A + SAMPC003-B + WS-DELTA.
+000410 3000-COMBINE-NEGATIVE.
+000420     MOVE "3000-COMBINE-NEGATIVE" TO WS-PARAGRAPH-NAME.
+000430     PERFORM 8000-TRACK-COVERAGE.
+000440     COMPUTE SAMPC003-RES = SAMPC003-A + SAMPC003-B - WS-DELTA.
+000450 8000-TRACK-COVERAGE.
+000460     IF CBU-ctx IS NOT OMITTED
+000470         CALL "CBUU0002" USING CBU-ctx WS-PROGRAM-NAME
+000480             WS-PARAGRAPH-NAME
+000490     END-IF.
+000500 END PROGRAM SAMPLE03.
